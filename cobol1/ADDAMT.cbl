@@ -2,20 +2,495 @@
        PROGRAM-ID. ADDAMT.
       *******************************************************
       *    This program accepts input and displays output    *
+      *    2026-08-08  Batch-mode processing of CUSTAMT       *
+      *                transaction file replaces single-      *
+      *                record working storage input.          *
+      *    2026-08-08  Amount fields made signed to allow      *
+      *                debit/credit adjustment lines.          *
+      *    2026-08-08  Added PRTFILE control-total report      *
+      *                in place of console-only DISPLAY.       *
+      *    2026-08-08  Added amount-field edit checks and an    *
+      *                EXCPFILE exception report for records    *
+      *                that fail them.                          *
+      *    2026-08-08  Cross-reference CUST-NO-IN against the   *
+      *                CUSTMAST customer master before totals    *
+      *                are computed.                             *
+      *    2026-08-08  Replaced the fixed AMT1/AMT2/AMT3 trio     *
+      *                with a variable-length OCCURS table of     *
+      *                amount lines, up to 30 per customer.       *
+      *    2026-08-08  Added a GLEXTR extract file so the GL      *
+      *                posting job can consume computed totals    *
+      *                directly.                                  *
+      *    2026-08-08  Added GLEXTR header/trailer records so a   *
+      *                batch can be identified and balanced.       *
+      *    2026-08-08  Added CHKPTFILE checkpoint/restart logic    *
+      *                so a failed run can resume without a full   *
+      *                reprocess of CUSTAMT.                       *
+      *    2026-08-08  Tagged each amount line with a charge-type  *
+      *                code (base/tax/surcharge) and added a       *
+      *                by-type summary section to the report.      *
+      *    2026-08-08  Restart runs now extend rather than         *
+      *                truncate PRTFILE/EXCPFILE/GLEXTR, restore   *
+      *                accumulated totals from CHKPTFILE, and      *
+      *                abort with a message when the restart key   *
+      *                cannot be located. Dropped the per-record   *
+      *                console DISPLAY now that PRTFILE carries    *
+      *                the same detail, and stamped the report     *
+      *                heading with batch ID and run date.         *
+      *    2026-08-08  A restart no longer rewrites the report/GL  *
+      *                header until the restart key is confirmed   *
+      *                against CUSTAMT, so a failed restart never  *
+      *                leaves a dangling header behind. Checkpoint *
+      *                interval dropped to every record so a       *
+      *                restart can never reprocess (and duplicate  *
+      *                onto GLEXTR) records already posted.        *
+      *                Widened the control-total accumulators to   *
+      *                avoid overflow on large batches, set a      *
+      *                non-zero return code on an aborted run, and *
+      *                added RECORDING MODE IS F to CUSTMAST-FILE  *
+      *                for consistency with the other FDs.         *
+      *    2026-08-08  GLT-RECORD-COUNT now reports every record   *
+      *                read from CUSTAMT, valid or not, instead of *
+      *                only successfully processed customers.      *
+      *                Checkpoints are now written for every       *
+      *                record (not just valid ones) so a restart   *
+      *                can no longer duplicate exception entries   *
+      *                on EXCPFILE. The checkpoint also carries    *
+      *                the originating batch ID, and a restart     *
+      *                whose batch ID doesn't match the checkpoint *
+      *                aborts rather than mixing GL header/trailer *
+      *                batch IDs. Added FILE STATUS to the         *
+      *                remaining SELECTs and check it after each   *
+      *                restart OPEN EXTEND.                        *
       *******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTAMT-FILE ASSIGN TO CUSTAMT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTAMT-STATUS.
+           SELECT PRTFILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-STATUS.
+           SELECT EXCPFILE ASSIGN TO EXCPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUST-NO
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT GLEXTR ASSIGN TO GLEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEXTR-STATUS.
+           SELECT CHKPTFILE ASSIGN TO CHKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPTFILE-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  CUSTAMT-FILE
+           RECORDING MODE IS F.
        01  KEYED-INPUT.
            05  CUST-NO-IN                  PIC X(15).
-           05  AMT1-IN                     PIC 9(5).
-           05  AMT2-IN                     PIC 9(5).
-           05  AMT3-IN                     PIC 9(5).
+           05  AMT-LINE-COUNT-IN           PIC 9(2).
+           05  AMT-LINE-IN OCCURS 30 TIMES.
+               10  AMT-TYPE-IN             PIC 9(1).
+                   88  AMT-TYPE-BASE                    VALUE 1.
+                   88  AMT-TYPE-TAX                      VALUE 2.
+                   88  AMT-TYPE-SURCHARGE                VALUE 3.
+               10  AMT-VALUE-IN            PIC S9(5).
+       FD  PRTFILE
+           RECORDING MODE IS F.
+       01  PRT-RECORD                      PIC X(80).
+       FD  EXCPFILE
+           RECORDING MODE IS F.
+       01  EXCP-RECORD                     PIC X(80).
+       FD  CUSTMAST-FILE
+           RECORDING MODE IS F.
+       01  CUSTMAST-RECORD.
+           05  CM-CUST-NO                  PIC X(15).
+           05  CM-CUST-NAME                PIC X(30).
+           05  FILLER                      PIC X(35).
+       FD  GLEXTR
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD               PIC X(40).
+       FD  CHKPTFILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD.
+           05  CHKPT-BATCH-ID              PIC X(8).
+           05  CHKPT-CUST-NO               PIC X(15).
+           05  CHKPT-TOTAL-READ-COUNT      PIC 9(7).
+           05  CHKPT-RECORD-COUNT          PIC 9(7).
+           05  CHKPT-CONTROL-TOTAL         PIC S9(11).
+           05  CHKPT-BASE-TOTAL            PIC S9(11).
+           05  CHKPT-TAX-TOTAL             PIC S9(11).
+           05  CHKPT-SURCHARGE-TOTAL       PIC S9(11).
+       WORKING-STORAGE SECTION.
+       01  WS-GL-HEADER-RECORD.
+           05  GLH-RECORD-TYPE             PIC X(1)    VALUE "H".
+           05  GLH-BATCH-ID                PIC X(8).
+           05  GLH-RUN-DATE                PIC 9(8).
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+       01  WS-GL-DETAIL-RECORD.
+           05  GLD-RECORD-TYPE             PIC X(1)    VALUE "D".
+           05  GLD-CUST-NO                 PIC X(15).
+           05  GLD-TOTAL-AMOUNT            PIC S9(7).
+           05  GLD-RUN-DATE                PIC 9(8).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+       01  WS-GL-TRAILER-RECORD.
+           05  GLT-RECORD-TYPE             PIC X(1)    VALUE "T".
+           05  GLT-BATCH-ID                PIC X(8).
+           05  GLT-RECORD-COUNT            PIC 9(7).
+           05  GLT-CONTROL-TOTAL           PIC S9(11).
+           05  GLT-RUN-DATE                PIC 9(8).
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+       01  WS-CUSTMAST-STATUS              PIC X(2)    VALUE "00".
+           88  CUSTMAST-FOUND                          VALUE "00".
+           88  CUSTMAST-NOT-FOUND                      VALUE "23".
+       01  WS-CUSTAMT-STATUS               PIC X(2)    VALUE "00".
+       01  WS-PRTFILE-STATUS               PIC X(2)    VALUE "00".
+       01  WS-EXCPFILE-STATUS              PIC X(2)    VALUE "00".
+       01  WS-GLEXTR-STATUS                PIC X(2)    VALUE "00".
+       01  WS-CHKPTFILE-STATUS             PIC X(2)    VALUE "00".
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE "N".
+           88  END-OF-FILE                             VALUE "Y".
+       01  WS-CHKPT-EOF-SWITCH             PIC X(1)    VALUE "N".
+           88  CHKPT-END-OF-FILE                       VALUE "Y".
+       01  WS-RESTART-STATUS               PIC X(1)    VALUE "F".
+           88  RESTART-KEY-FOUND                       VALUE "F".
+           88  RESTART-KEY-NOT-FOUND                   VALUE "N".
+       01  WS-BATCH-MISMATCH-SW            PIC X(1)    VALUE "N".
+           88  RESTART-BATCH-MISMATCH                  VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(5)    VALUE 1.
+       01  WS-RECORD-STATUS                PIC X(1)    VALUE "Y".
+           88  RECORD-IS-VALID                         VALUE "Y".
+           88  RECORD-IS-INVALID                       VALUE "N".
+       01  WS-AMT-LIMITS.
+           05  WS-AMT-MAX                  PIC S9(5)   VALUE +50000.
+           05  WS-AMT-MIN                  PIC S9(5)   VALUE -50000.
+       01  WS-REASON-CODE                  PIC X(30).
+       01  WS-LINE-INDEX                   PIC 9(2)    VALUE ZERO.
+       01  WS-LINE-NO-EDIT                 PIC Z9.
+       01  WS-RUN-DATE                     PIC 9(8).
+       01  WS-RUN-PARM.
+           05  WS-BATCH-ID                 PIC X(8)    VALUE SPACES.
+           05  FILLER                      PIC X(1).
+           05  WS-RESTART-KEY               PIC X(15)   VALUE SPACES.
+       01  WS-RECORD-COUNT                 PIC 9(7)    VALUE ZERO.
+       01  WS-TOTAL-READ-COUNT             PIC 9(7)    VALUE ZERO.
        01  DISPLAYED-OUTPUT.
            05  CUST-NO-OUT                 PIC X(15).
-           05  TOTAL-OUT                   PIC 9(6).
+           05  TOTAL-OUT                   PIC S9(7).
+       01  WS-CONTROL-TOTAL                PIC S9(11)  VALUE ZERO.
+       01  WS-TYPE-TOTALS.
+           05  WS-BASE-TOTAL               PIC S9(11)  VALUE ZERO.
+           05  WS-TAX-TOTAL                PIC S9(11)  VALUE ZERO.
+           05  WS-SURCHARGE-TOTAL          PIC S9(11)  VALUE ZERO.
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(20)   VALUE
+               "ADDAMT CONTROL TOTAL".
+           05  FILLER                      PIC X(9)    VALUE
+               " REPORT  ".
+       01  WS-HEADING-1B.
+           05  FILLER                      PIC X(10)   VALUE
+               "BATCH ID: ".
+           05  HB-BATCH-ID                 PIC X(8).
+           05  FILLER                      PIC X(11)   VALUE
+               "   RUN DT: ".
+           05  HB-RUN-DATE                 PIC 9(8).
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(15)   VALUE
+               "CUSTOMER NUMBER".
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                      PIC X(12)   VALUE
+               "TOTAL AMOUNT".
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-NO                  PIC X(15).
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  DL-TOTAL                    PIC -(7)9.
+       01  WS-CONTROL-LINE.
+           05  FILLER                      PIC X(15)   VALUE
+               "CONTROL TOTAL: ".
+           05  CL-CONTROL-TOTAL            PIC -(11)9.
+       01  WS-EXCP-LINE.
+           05  EL-CUST-NO                  PIC X(15).
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  EL-REASON-CODE              PIC X(30).
+       01  WS-SUMMARY-HEADING              PIC X(32)   VALUE
+               "AMOUNT-TYPE SUMMARY BY COLUMN".
+       01  WS-TYPE-SUMMARY-LINE.
+           05  TSL-LABEL                   PIC X(20).
+           05  TSL-AMOUNT                  PIC -(11)9.
        PROCEDURE DIVISION.
-           MOVE CUST-NO-IN TO CUST-NO-OUT
-           COMPUTE TOTAL-OUT = AMT1-IN + AMT2-IN + AMT3-IN
-           DISPLAY "Client : " CUST-NO-OUT
-           DISPLAY "Total   : " TOTAL-OUT
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-BATCH-ID = SPACES
+               MOVE "DEFAULT " TO WS-BATCH-ID
+           END-IF
+           OPEN INPUT CUSTAMT-FILE
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT PRTFILE
+               OPEN OUTPUT EXCPFILE
+               OPEN OUTPUT GLEXTR
+               OPEN OUTPUT CHKPTFILE
+               PERFORM 3000-WRITE-HEADINGS
+               PERFORM 3500-WRITE-GL-HEADER
+               PERFORM 1000-READ-CUSTAMT
+           ELSE
+               OPEN EXTEND PRTFILE
+               IF WS-PRTFILE-STATUS NOT = "00"
+                   DISPLAY "ADDAMT: PRTFILE EXTEND FAILED, STATUS "
+                       WS-PRTFILE-STATUS
+                   PERFORM 9000-ABORT-RUN
+               END-IF
+               OPEN EXTEND EXCPFILE
+               IF WS-EXCPFILE-STATUS NOT = "00"
+                   DISPLAY "ADDAMT: EXCPFILE EXTEND FAILED, STATUS "
+                       WS-EXCPFILE-STATUS
+                   PERFORM 9000-ABORT-RUN
+               END-IF
+               OPEN EXTEND GLEXTR
+               IF WS-GLEXTR-STATUS NOT = "00"
+                   DISPLAY "ADDAMT: GLEXTR EXTEND FAILED, STATUS "
+                       WS-GLEXTR-STATUS
+                   PERFORM 9000-ABORT-RUN
+               END-IF
+               PERFORM 0600-RESTART-SETUP
+               IF RESTART-BATCH-MISMATCH
+                   DISPLAY "ADDAMT: RESTART BATCH ID DOES NOT MATCH "
+                       "CHECKPOINT FOR KEY " WS-RESTART-KEY
+                   PERFORM 9000-ABORT-RUN
+               END-IF
+               IF RESTART-KEY-NOT-FOUND
+                   DISPLAY "ADDAMT: RESTART KEY NOT FOUND ON CHKPTFILE "
+                       WS-RESTART-KEY
+                   PERFORM 9000-ABORT-RUN
+               END-IF
+               PERFORM 0700-SKIP-TO-RESTART-POINT
+               IF RESTART-KEY-NOT-FOUND
+                   DISPLAY "ADDAMT: RESTART KEY NOT FOUND ON CUSTAMT "
+                       WS-RESTART-KEY
+                   PERFORM 9000-ABORT-RUN
+               END-IF
+           END-IF
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-PROCESS-RECORD
+               PERFORM 1000-READ-CUSTAMT
+           END-PERFORM
+           PERFORM 4000-WRITE-CONTROL-TOTAL
+           PERFORM 4600-WRITE-TYPE-SUMMARY
+           PERFORM 4500-WRITE-GL-TRAILER
+           CLOSE CUSTAMT-FILE
+           CLOSE CUSTMAST-FILE
+           CLOSE PRTFILE
+           CLOSE EXCPFILE
+           CLOSE GLEXTR
+           CLOSE CHKPTFILE
+           STOP RUN.
+
+       1000-READ-CUSTAMT.
+           READ CUSTAMT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1500-EDIT-RECORD-CHECK.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE CUST-NO-IN TO CM-CUST-NO
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET CUSTMAST-NOT-FOUND TO TRUE
+           END-READ
+           IF CUSTMAST-NOT-FOUND
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "CUST-NO NOT ON MASTER FILE" TO WS-REASON-CODE
+           ELSE IF AMT-LINE-COUNT-IN IS NOT NUMERIC
+               OR AMT-LINE-COUNT-IN = ZERO
+               OR AMT-LINE-COUNT-IN > 30
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "AMOUNT LINE COUNT INVALID" TO WS-REASON-CODE
+           ELSE
+               PERFORM 1600-EDIT-AMOUNT-LINES
+           END-IF.
+
+       1600-EDIT-AMOUNT-LINES.
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+                   UNTIL WS-LINE-INDEX > AMT-LINE-COUNT-IN
+                      OR RECORD-IS-INVALID
+               MOVE WS-LINE-INDEX TO WS-LINE-NO-EDIT
+               IF AMT-TYPE-IN (WS-LINE-INDEX) IS NOT NUMERIC
+                   OR NOT (AMT-TYPE-BASE (WS-LINE-INDEX)
+                       OR AMT-TYPE-TAX (WS-LINE-INDEX)
+                       OR AMT-TYPE-SURCHARGE (WS-LINE-INDEX))
+                   SET RECORD-IS-INVALID TO TRUE
+                   STRING "AMT LINE " WS-LINE-NO-EDIT
+                       " TYPE INVALID" DELIMITED BY SIZE
+                       INTO WS-REASON-CODE
+               ELSE IF AMT-VALUE-IN (WS-LINE-INDEX) IS NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   STRING "AMT LINE " WS-LINE-NO-EDIT
+                       " NOT NUMERIC" DELIMITED BY SIZE
+                       INTO WS-REASON-CODE
+               ELSE IF AMT-VALUE-IN (WS-LINE-INDEX) > WS-AMT-MAX
+                   OR AMT-VALUE-IN (WS-LINE-INDEX) < WS-AMT-MIN
+                   SET RECORD-IS-INVALID TO TRUE
+                   STRING "AMT LINE " WS-LINE-NO-EDIT
+                       " OUT OF RANGE" DELIMITED BY SIZE
+                       INTO WS-REASON-CODE
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-RECORD.
+           PERFORM 1500-EDIT-RECORD-CHECK
+           ADD 1 TO WS-TOTAL-READ-COUNT
+           IF RECORD-IS-INVALID
+               PERFORM 2500-WRITE-EXCEPTION
+           ELSE
+               MOVE CUST-NO-IN TO CUST-NO-OUT
+               PERFORM 2100-COMPUTE-TOTAL
+               ADD TOTAL-OUT TO WS-CONTROL-TOTAL
+               MOVE CUST-NO-OUT TO DL-CUST-NO
+               MOVE TOTAL-OUT TO DL-TOTAL
+               WRITE PRT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 2200-WRITE-GL-EXTRACT
+           END-IF
+           IF FUNCTION MOD(WS-TOTAL-READ-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE WS-BATCH-ID TO CHKPT-BATCH-ID
+           MOVE CUST-NO-IN TO CHKPT-CUST-NO
+           MOVE WS-TOTAL-READ-COUNT TO CHKPT-TOTAL-READ-COUNT
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO CHKPT-CONTROL-TOTAL
+           MOVE WS-BASE-TOTAL TO CHKPT-BASE-TOTAL
+           MOVE WS-TAX-TOTAL TO CHKPT-TAX-TOTAL
+           MOVE WS-SURCHARGE-TOTAL TO CHKPT-SURCHARGE-TOTAL
+           WRITE CHKPT-RECORD.
+
+       2200-WRITE-GL-EXTRACT.
+           MOVE CUST-NO-OUT TO GLD-CUST-NO
+           MOVE TOTAL-OUT TO GLD-TOTAL-AMOUNT
+           MOVE WS-RUN-DATE TO GLD-RUN-DATE
+           WRITE GL-EXTRACT-RECORD FROM WS-GL-DETAIL-RECORD.
+
+       2100-COMPUTE-TOTAL.
+           MOVE ZERO TO TOTAL-OUT
+           PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+                   UNTIL WS-LINE-INDEX > AMT-LINE-COUNT-IN
+               ADD AMT-VALUE-IN (WS-LINE-INDEX) TO TOTAL-OUT
+               EVALUATE TRUE
+                   WHEN AMT-TYPE-BASE (WS-LINE-INDEX)
+                       ADD AMT-VALUE-IN (WS-LINE-INDEX) TO WS-BASE-TOTAL
+                   WHEN AMT-TYPE-TAX (WS-LINE-INDEX)
+                       ADD AMT-VALUE-IN (WS-LINE-INDEX) TO WS-TAX-TOTAL
+                   WHEN AMT-TYPE-SURCHARGE (WS-LINE-INDEX)
+                       ADD AMT-VALUE-IN (WS-LINE-INDEX)
+                           TO WS-SURCHARGE-TOTAL
+               END-EVALUATE
+           END-PERFORM.
+
+       2500-WRITE-EXCEPTION.
+           MOVE CUST-NO-IN TO EL-CUST-NO
+           MOVE WS-REASON-CODE TO EL-REASON-CODE
+           WRITE EXCP-RECORD FROM WS-EXCP-LINE
+           DISPLAY "Exception: " CUST-NO-IN " - " WS-REASON-CODE.
+
+       3000-WRITE-HEADINGS.
+           MOVE WS-BATCH-ID TO HB-BATCH-ID
+           MOVE WS-RUN-DATE TO HB-RUN-DATE
+           WRITE PRT-RECORD FROM WS-HEADING-1
+           WRITE PRT-RECORD FROM WS-HEADING-1B
+           WRITE PRT-RECORD FROM WS-HEADING-2.
+
+       3500-WRITE-GL-HEADER.
+           MOVE WS-BATCH-ID TO GLH-BATCH-ID
+           MOVE WS-RUN-DATE TO GLH-RUN-DATE
+           WRITE GL-EXTRACT-RECORD FROM WS-GL-HEADER-RECORD.
+
+       4000-WRITE-CONTROL-TOTAL.
+           MOVE WS-CONTROL-TOTAL TO CL-CONTROL-TOTAL
+           WRITE PRT-RECORD FROM WS-CONTROL-LINE.
+
+       4500-WRITE-GL-TRAILER.
+           MOVE WS-BATCH-ID TO GLT-BATCH-ID
+           MOVE WS-TOTAL-READ-COUNT TO GLT-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO GLT-CONTROL-TOTAL
+           MOVE WS-RUN-DATE TO GLT-RUN-DATE
+           WRITE GL-EXTRACT-RECORD FROM WS-GL-TRAILER-RECORD.
+
+       4600-WRITE-TYPE-SUMMARY.
+           WRITE PRT-RECORD FROM WS-SUMMARY-HEADING
+           MOVE "BASE CHARGE TOTAL:  " TO TSL-LABEL
+           MOVE WS-BASE-TOTAL TO TSL-AMOUNT
+           WRITE PRT-RECORD FROM WS-TYPE-SUMMARY-LINE
+           MOVE "TAX TOTAL:          " TO TSL-LABEL
+           MOVE WS-TAX-TOTAL TO TSL-AMOUNT
+           WRITE PRT-RECORD FROM WS-TYPE-SUMMARY-LINE
+           MOVE "SURCHARGE TOTAL:    " TO TSL-LABEL
+           MOVE WS-SURCHARGE-TOTAL TO TSL-AMOUNT
+           WRITE PRT-RECORD FROM WS-TYPE-SUMMARY-LINE.
+
+       0600-RESTART-SETUP.
+           SET RESTART-KEY-NOT-FOUND TO TRUE
+           MOVE "N" TO WS-BATCH-MISMATCH-SW
+           OPEN INPUT CHKPTFILE
+           PERFORM 0650-READ-CHECKPOINT
+           PERFORM UNTIL CHKPT-END-OF-FILE
+               IF CHKPT-CUST-NO = WS-RESTART-KEY
+                   IF CHKPT-BATCH-ID = WS-BATCH-ID
+                       MOVE CHKPT-TOTAL-READ-COUNT
+                           TO WS-TOTAL-READ-COUNT
+                       MOVE CHKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CHKPT-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                       MOVE CHKPT-BASE-TOTAL TO WS-BASE-TOTAL
+                       MOVE CHKPT-TAX-TOTAL TO WS-TAX-TOTAL
+                       MOVE CHKPT-SURCHARGE-TOTAL TO WS-SURCHARGE-TOTAL
+                       SET RESTART-KEY-FOUND TO TRUE
+                   ELSE
+                       SET RESTART-BATCH-MISMATCH TO TRUE
+                   END-IF
+               END-IF
+               PERFORM 0650-READ-CHECKPOINT
+           END-PERFORM
+           CLOSE CHKPTFILE
+           OPEN EXTEND CHKPTFILE
+           IF WS-CHKPTFILE-STATUS NOT = "00"
+               DISPLAY "ADDAMT: CHKPTFILE EXTEND FAILED, STATUS "
+                   WS-CHKPTFILE-STATUS
+               PERFORM 9000-ABORT-RUN
+           END-IF.
+
+       0650-READ-CHECKPOINT.
+           READ CHKPTFILE
+               AT END
+                   SET CHKPT-END-OF-FILE TO TRUE
+           END-READ.
+
+       0700-SKIP-TO-RESTART-POINT.
+           PERFORM 1000-READ-CUSTAMT
+           PERFORM UNTIL END-OF-FILE OR CUST-NO-IN = WS-RESTART-KEY
+               PERFORM 1000-READ-CUSTAMT
+           END-PERFORM
+           IF END-OF-FILE
+               SET RESTART-KEY-NOT-FOUND TO TRUE
+           ELSE
+               SET RESTART-KEY-FOUND TO TRUE
+               PERFORM 1000-READ-CUSTAMT
+           END-IF.
+
+       9000-ABORT-RUN.
+           MOVE 16 TO RETURN-CODE
+           CLOSE CUSTAMT-FILE
+           CLOSE CUSTMAST-FILE
+           CLOSE PRTFILE
+           CLOSE EXCPFILE
+           CLOSE GLEXTR
+           CLOSE CHKPTFILE
            STOP RUN.
